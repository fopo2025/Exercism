@@ -3,40 +3,64 @@
         ENVIRONMENT DIVISION.
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 WS-SENTENCE PIC X(60).
-        01 WS-RESULT PIC 9.
         01 ARR.
           10 C PIC X OCCURS 26 TIMES INDEXED BY IDX.
         01 I PIC 99.
         01 K PIC 99.
         01 D PIC X.
         01 N PIC 999.
-        PROCEDURE DIVISION.
+        01 XIDX PIC 999.
+
+      *        Single lookup table mapping every byte value (via its
+      *        1-based FUNCTION ORD position, same as FUNCTION ORD
+      *        already used below) straight to a letter slot 1-26, or
+      *        0 when the byte is not a letter. One table lookup per
+      *        character replaces the old duplicated upper-case/
+      *        lower-case range-IF scan, and the same table folds
+      *        accented Western-European letters (e.g. e-acute,
+      *        n-tilde, u-umlaut) down to their base A-Z slot so they
+      *        count toward the pangram the same as the unaccented
+      *        letter would.
+        01 XLATE-READY PIC X VALUE "N".
+          88 XLATE-IS-READY VALUE "Y".
+        01 XLATE-TABLE.
+          10 XLATE PIC 99 OCCURS 256 TIMES INDEXED BY XTIDX.
+        01 ALPHA-UPPER PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+        01 ALPHA-LOWER PIC X(26) VALUE "abcdefghijklmnopqrstuvwxyz".
+        01 LETTER-NO PIC 99.
+
+        LINKAGE SECTION.
+        01 WS-PANGRAM-PARMS.
+          05 WS-SENTENCE PIC X(60).
+          05 WS-RESULT PIC 9.
+
+      *        "Y" for every letter of the alphabet that never got
+      *        marked seen in C, so a caller can report exactly which
+      *        letters a failing sentence is missing, not just
+      *        pass/fail.
+          05 WS-MISSING-LETTERS.
+            10 WS-MISSING-FLAG PIC X OCCURS 26 TIMES.
+
+        PROCEDURE DIVISION USING WS-PANGRAM-PARMS.
         PANGRAM.
+          IF NOT XLATE-IS-READY
+            PERFORM BUILD-XLATE-TABLE
+          END-IF.
+
           SET IDX TO 1.
-          PERFORM 60 TIMES
+          PERFORM 26 TIMES
             MOVE SPACE TO C(IDX)
             SET IDX UP BY 1
           END-PERFORM.
-      
+
           MOVE 0 TO K.
           MOVE 0 TO N.
-          
+
           PERFORM VARYING I FROM 1 BY 1 UNTIL I IS GREATER THAN 60
             MOVE WS-SENTENCE(I:1) TO D
-            IF D IS GREATER THAN OR EQUAL TO "A"
-              AND D IS LESS THAN OR EQUAL TO "Z" THEN
-                MOVE FUNCTION ORD(D) TO N
-                SUBTRACT 64 FROM N
-                IF C(N) IS NOT EQUAL TO "Y"
-                  MOVE "Y" TO C(N)
-                  ADD 1 TO K
-                END-IF
-            END-IF
-            IF D IS GREATER THAN OR EQUAL TO "a"
-              AND D IS LESS THAN OR EQUAL TO "z" THEN
-              MOVE FUNCTION ORD(D) TO N
-              SUBTRACT 96 FROM N
+            COMPUTE XIDX = FUNCTION ORD(D)
+            MOVE XLATE(XIDX) TO N
+            IF N IS GREATER THAN 0
               IF C(N) IS NOT EQUAL TO "Y"
                 MOVE "Y" TO C(N)
                 ADD 1 TO K
@@ -49,5 +73,110 @@
           ELSE
             MOVE 0 TO WS-RESULT
           END-IF.
-            
-        EXIT.
\ No newline at end of file
+
+          SET IDX TO 1.
+          PERFORM 26 TIMES
+            IF C(IDX) IS EQUAL TO "Y"
+              MOVE "N" TO WS-MISSING-FLAG(IDX)
+            ELSE
+              MOVE "Y" TO WS-MISSING-FLAG(IDX)
+            END-IF
+            SET IDX UP BY 1
+          END-PERFORM.
+
+          GOBACK.
+
+        BUILD-XLATE-TABLE.
+          SET XTIDX TO 1.
+          PERFORM 256 TIMES
+            MOVE 0 TO XLATE(XTIDX)
+            SET XTIDX UP BY 1
+          END-PERFORM.
+
+          MOVE 1 TO LETTER-NO.
+          PERFORM 26 TIMES
+            COMPUTE XTIDX = FUNCTION ORD(ALPHA-UPPER(LETTER-NO:1))
+            MOVE LETTER-NO TO XLATE(XTIDX)
+            COMPUTE XTIDX = FUNCTION ORD(ALPHA-LOWER(LETTER-NO:1))
+            MOVE LETTER-NO TO XLATE(XTIDX)
+            ADD 1 TO LETTER-NO
+          END-PERFORM.
+
+          PERFORM FOLD-ACCENTED-LETTERS.
+          MOVE "Y" TO XLATE-READY.
+
+      *        Latin-1 (ISO-8859-1 / CP1252) single-byte code points
+      *        for the accented Western-European vowels and soft
+      *        letters this shop sees most often; each is folded to
+      *        its unaccented base letter slot the same way FUNCTION
+      *        ORD maps a plain A-Z. Indexes below are the code point
+      *        plus 1, matching FUNCTION ORD's 1-based numbering.
+        FOLD-ACCENTED-LETTERS.
+          MOVE 1 TO LETTER-NO.
+          MOVE LETTER-NO TO XLATE(193).
+          MOVE LETTER-NO TO XLATE(194).
+          MOVE LETTER-NO TO XLATE(195).
+          MOVE LETTER-NO TO XLATE(196).
+          MOVE LETTER-NO TO XLATE(197).
+          MOVE LETTER-NO TO XLATE(198).
+          MOVE LETTER-NO TO XLATE(225).
+          MOVE LETTER-NO TO XLATE(226).
+          MOVE LETTER-NO TO XLATE(227).
+          MOVE LETTER-NO TO XLATE(228).
+          MOVE LETTER-NO TO XLATE(229).
+          MOVE LETTER-NO TO XLATE(230).
+
+          MOVE 3 TO LETTER-NO.
+          MOVE LETTER-NO TO XLATE(200).
+          MOVE LETTER-NO TO XLATE(232).
+
+          MOVE 5 TO LETTER-NO.
+          MOVE LETTER-NO TO XLATE(201).
+          MOVE LETTER-NO TO XLATE(202).
+          MOVE LETTER-NO TO XLATE(203).
+          MOVE LETTER-NO TO XLATE(204).
+          MOVE LETTER-NO TO XLATE(233).
+          MOVE LETTER-NO TO XLATE(234).
+          MOVE LETTER-NO TO XLATE(235).
+          MOVE LETTER-NO TO XLATE(236).
+
+          MOVE 9 TO LETTER-NO.
+          MOVE LETTER-NO TO XLATE(205).
+          MOVE LETTER-NO TO XLATE(206).
+          MOVE LETTER-NO TO XLATE(207).
+          MOVE LETTER-NO TO XLATE(208).
+          MOVE LETTER-NO TO XLATE(237).
+          MOVE LETTER-NO TO XLATE(238).
+          MOVE LETTER-NO TO XLATE(239).
+          MOVE LETTER-NO TO XLATE(240).
+
+          MOVE 14 TO LETTER-NO.
+          MOVE LETTER-NO TO XLATE(210).
+          MOVE LETTER-NO TO XLATE(242).
+
+          MOVE 15 TO LETTER-NO.
+          MOVE LETTER-NO TO XLATE(211).
+          MOVE LETTER-NO TO XLATE(212).
+          MOVE LETTER-NO TO XLATE(213).
+          MOVE LETTER-NO TO XLATE(214).
+          MOVE LETTER-NO TO XLATE(215).
+          MOVE LETTER-NO TO XLATE(243).
+          MOVE LETTER-NO TO XLATE(244).
+          MOVE LETTER-NO TO XLATE(245).
+          MOVE LETTER-NO TO XLATE(246).
+          MOVE LETTER-NO TO XLATE(247).
+
+          MOVE 21 TO LETTER-NO.
+          MOVE LETTER-NO TO XLATE(218).
+          MOVE LETTER-NO TO XLATE(219).
+          MOVE LETTER-NO TO XLATE(220).
+          MOVE LETTER-NO TO XLATE(221).
+          MOVE LETTER-NO TO XLATE(250).
+          MOVE LETTER-NO TO XLATE(251).
+          MOVE LETTER-NO TO XLATE(252).
+          MOVE LETTER-NO TO XLATE(253).
+
+          MOVE 25 TO LETTER-NO.
+          MOVE LETTER-NO TO XLATE(222).
+          MOVE LETTER-NO TO XLATE(254).
+          MOVE LETTER-NO TO XLATE(256).
