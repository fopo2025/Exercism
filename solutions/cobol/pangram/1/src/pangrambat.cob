@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PANGRAMBAT.
+       AUTHOR. DATA-PROCESSING.
+       INSTALLATION. GAME-NIGHT-SHOP.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+      *****************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  DP  Original batch driver: scores a
+      *                 file of candidate sentences through
+      *                 PANGRAM one per record, reports
+      *                 pass/fail with the missing letters
+      *                 on a failure, and rolls this run's
+      *                 counts into the shop's running usage
+      *                 summary file.
+      * 2026-08-08  DP  Added a CSV extract of the same results
+      *                 for downstream spreadsheet use.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SENTENCE-IN-FILE ASSIGN TO "PANGRMIN"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PB-IN-STATUS.
+
+           SELECT SENTENCE-RPT-FILE ASSIGN TO "PANGRMRP"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PB-RPT-STATUS.
+
+           SELECT USAGE-SUMMARY-FILE ASSIGN TO "PANGRMSM"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PB-SUM-STATUS.
+
+           SELECT SENTENCE-CSV-FILE ASSIGN TO "PANGRMCS"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PB-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SENTENCE-IN-FILE.
+       01  SENTENCE-IN-REC            PIC X(60).
+
+       FD  SENTENCE-RPT-FILE.
+       01  SENTENCE-RPT-REC           PIC X(100).
+
+       FD  USAGE-SUMMARY-FILE.
+       01  USAGE-SUMMARY-REC          PIC X(60).
+
+       FD  SENTENCE-CSV-FILE.
+       01  SENTENCE-CSV-REC           PIC X(101).
+
+       WORKING-STORAGE SECTION.
+       01 PB-IN-STATUS                PIC XX VALUE "00".
+       01 PB-RPT-STATUS               PIC XX VALUE "00".
+       01 PB-SUM-STATUS               PIC XX VALUE "00".
+       01 PB-CSV-STATUS               PIC XX VALUE "00".
+
+       01 PB-IN-EOF-SW                PIC X VALUE "N".
+         88 PB-IN-EOF VALUE "Y".
+
+       01 PB-SENT-COUNT               PIC 9(5) COMP VALUE 0.
+       01 PB-PASS-COUNT               PIC 9(5) COMP VALUE 0.
+       01 PB-FAIL-COUNT               PIC 9(5) COMP VALUE 0.
+       01 PB-DISTINCT-TOTAL           PIC 9(7) COMP VALUE 0.
+
+       01 PB-LETTER-IDX               PIC 99 COMP-5.
+       01 PB-DISTINCT-THIS            PIC 99 COMP-5.
+       01 PB-MISSING-LIST             PIC X(26).
+       01 PB-MISSING-LEN              PIC 99 COMP-5.
+       01 PB-SEQ-DISP                 PIC ZZZZ9.
+       01 PB-ALPHABET                 PIC X(26)
+         VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+      *    Shop-wide usage totals carried forward from the last time
+      *    this batch ran, read at startup and rewritten at the end
+      *    with this run's activity rolled in.
+       01 PB-SHOP-TOTAL-SENTENCES     PIC 9(9) VALUE 0.
+       01 PB-SHOP-TOTAL-PASS          PIC 9(9) VALUE 0.
+       01 PB-SHOP-TOTAL-FAIL          PIC 9(9) VALUE 0.
+       01 PB-SHOP-DISTINCT-TOTAL      PIC 9(11) VALUE 0.
+       01 PB-SHOP-SUMMARY-REC.
+         05 PB-SUM-SENTENCES          PIC 9(9).
+         05 PB-SUM-PASS               PIC 9(9).
+         05 PB-SUM-FAIL               PIC 9(9).
+         05 PB-SUM-DISTINCT-TOTAL     PIC 9(11).
+       01 PB-AVG-DISTINCT             PIC 99V99.
+
+       01 PB-RPT-LINE.
+         05 PR-SENTENCE               PIC X(60).
+         05 FILLER                    PIC X(02) VALUE SPACES.
+         05 PR-VERDICT                PIC X(04).
+         05 FILLER                    PIC X(02) VALUE SPACES.
+         05 PR-DISTINCT                PIC Z9.
+         05 FILLER                    PIC X(02) VALUE SPACES.
+         05 PR-MISSING                PIC X(26).
+
+      *    Comma-delimited extract of the same report line, for
+      *    downstream spreadsheet use.
+       01 PB-CSV-LINE                  PIC X(101).
+
+      *        Must stay byte-for-byte aligned with PANGRAM's LINKAGE
+      *        SECTION WS-PANGRAM-PARMS record.
+       01 PB-PANGRAM-PARMS.
+         05 PB-SENTENCE                PIC X(60).
+         05 PB-RESULT                  PIC 9.
+         05 PB-MISSING-LETTERS.
+           10 PB-MISSING-FLAG OCCURS 26 TIMES PIC X.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-SENTENCES
+             THRU 2000-PROCESS-SENTENCES-EXIT
+             UNTIL PB-IN-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SENTENCE-IN-FILE.
+           OPEN OUTPUT SENTENCE-RPT-FILE.
+           OPEN OUTPUT SENTENCE-CSV-FILE.
+           MOVE "SEQ,SENTENCE,VERDICT,DISTINCT,MISSING"
+             TO PB-CSV-LINE.
+           WRITE SENTENCE-CSV-REC FROM PB-CSV-LINE.
+           PERFORM 1100-READ-SHOP-SUMMARY
+             THRU 1100-READ-SHOP-SUMMARY-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-READ-SHOP-SUMMARY.
+           OPEN INPUT USAGE-SUMMARY-FILE.
+           IF PB-SUM-STATUS IS EQUAL TO "35"
+             CONTINUE
+           ELSE
+             READ USAGE-SUMMARY-FILE INTO PB-SHOP-SUMMARY-REC
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE PB-SUM-SENTENCES TO PB-SHOP-TOTAL-SENTENCES
+                 MOVE PB-SUM-PASS TO PB-SHOP-TOTAL-PASS
+                 MOVE PB-SUM-FAIL TO PB-SHOP-TOTAL-FAIL
+                 MOVE PB-SUM-DISTINCT-TOTAL TO PB-SHOP-DISTINCT-TOTAL
+             END-READ
+             CLOSE USAGE-SUMMARY-FILE
+           END-IF.
+       1100-READ-SHOP-SUMMARY-EXIT.
+           EXIT.
+
+       2000-PROCESS-SENTENCES.
+           READ SENTENCE-IN-FILE
+             AT END
+               MOVE "Y" TO PB-IN-EOF-SW
+             NOT AT END
+               ADD 1 TO PB-SENT-COUNT
+               PERFORM 3000-SCORE-SENTENCE THRU 3000-SCORE-SENTENCE-EXIT
+           END-READ.
+       2000-PROCESS-SENTENCES-EXIT.
+           EXIT.
+
+       3000-SCORE-SENTENCE.
+           MOVE SENTENCE-IN-REC TO PB-SENTENCE.
+           CALL "PANGRAM" USING PB-PANGRAM-PARMS.
+           PERFORM 3100-COUNT-COVERAGE THRU 3100-COUNT-COVERAGE-EXIT.
+           IF PB-RESULT IS EQUAL TO 1
+             ADD 1 TO PB-PASS-COUNT
+           ELSE
+             ADD 1 TO PB-FAIL-COUNT
+           END-IF.
+           PERFORM 4000-WRITE-RPT-LINE THRU 4000-WRITE-RPT-LINE-EXIT.
+           PERFORM 6000-WRITE-CSV-LINE THRU 6000-WRITE-CSV-LINE-EXIT.
+       3000-SCORE-SENTENCE-EXIT.
+           EXIT.
+
+      *    Turns the 26-flag missing table back into both a distinct-
+      *    letter count for this sentence (used to roll up the shop-wide
+      *    average) and a short printable list of the missing letters
+      *    (used on a failing sentence's report line).
+       3100-COUNT-COVERAGE.
+           MOVE 0 TO PB-DISTINCT-THIS.
+           MOVE 0 TO PB-MISSING-LEN.
+           MOVE SPACES TO PB-MISSING-LIST.
+           SET PB-LETTER-IDX TO 1.
+           PERFORM 26 TIMES
+             IF PB-MISSING-FLAG(PB-LETTER-IDX) IS EQUAL TO "Y"
+               ADD 1 TO PB-MISSING-LEN
+               MOVE PB-ALPHABET(PB-LETTER-IDX:1)
+                 TO PB-MISSING-LIST(PB-MISSING-LEN:1)
+             ELSE
+               ADD 1 TO PB-DISTINCT-THIS
+             END-IF
+             SET PB-LETTER-IDX UP BY 1
+           END-PERFORM.
+           ADD PB-DISTINCT-THIS TO PB-DISTINCT-TOTAL.
+       3100-COUNT-COVERAGE-EXIT.
+           EXIT.
+
+       4000-WRITE-RPT-LINE.
+           MOVE SENTENCE-IN-REC TO PR-SENTENCE.
+           IF PB-RESULT IS EQUAL TO 1
+             MOVE "PASS" TO PR-VERDICT
+           ELSE
+             MOVE "FAIL" TO PR-VERDICT
+           END-IF.
+           MOVE PB-DISTINCT-THIS TO PR-DISTINCT.
+           MOVE PB-MISSING-LIST TO PR-MISSING.
+           WRITE SENTENCE-RPT-REC FROM PB-RPT-LINE.
+       4000-WRITE-RPT-LINE-EXIT.
+           EXIT.
+
+       6000-WRITE-CSV-LINE.
+           MOVE PB-SENT-COUNT TO PB-SEQ-DISP.
+           STRING PB-SEQ-DISP DELIMITED BY SIZE ","
+             SENTENCE-IN-REC DELIMITED BY SIZE ","
+             PR-VERDICT DELIMITED BY SIZE ","
+             PR-DISTINCT DELIMITED BY SIZE ","
+             PB-MISSING-LIST DELIMITED BY SIZE
+             INTO PB-CSV-LINE.
+           WRITE SENTENCE-CSV-REC FROM PB-CSV-LINE.
+       6000-WRITE-CSV-LINE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE SENTENCE-IN-FILE.
+           CLOSE SENTENCE-RPT-FILE.
+           CLOSE SENTENCE-CSV-FILE.
+           PERFORM 9100-WRITE-SHOP-SUMMARY
+             THRU 9100-WRITE-SHOP-SUMMARY-EXIT.
+           DISPLAY "PANGRAMBAT SENTENCES=" PB-SENT-COUNT
+             " PASS=" PB-PASS-COUNT " FAIL=" PB-FAIL-COUNT.
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       9100-WRITE-SHOP-SUMMARY.
+           ADD PB-SENT-COUNT TO PB-SHOP-TOTAL-SENTENCES.
+           ADD PB-PASS-COUNT TO PB-SHOP-TOTAL-PASS.
+           ADD PB-FAIL-COUNT TO PB-SHOP-TOTAL-FAIL.
+           ADD PB-DISTINCT-TOTAL TO PB-SHOP-DISTINCT-TOTAL.
+           IF PB-SHOP-TOTAL-SENTENCES IS GREATER THAN 0
+             COMPUTE PB-AVG-DISTINCT ROUNDED =
+               PB-SHOP-DISTINCT-TOTAL / PB-SHOP-TOTAL-SENTENCES
+           END-IF.
+           MOVE PB-SHOP-TOTAL-SENTENCES TO PB-SUM-SENTENCES.
+           MOVE PB-SHOP-TOTAL-PASS TO PB-SUM-PASS.
+           MOVE PB-SHOP-TOTAL-FAIL TO PB-SUM-FAIL.
+           MOVE PB-SHOP-DISTINCT-TOTAL TO PB-SUM-DISTINCT-TOTAL.
+           OPEN OUTPUT USAGE-SUMMARY-FILE.
+           WRITE USAGE-SUMMARY-REC FROM PB-SHOP-SUMMARY-REC.
+           CLOSE USAGE-SUMMARY-FILE.
+           DISPLAY "SHOP TOTAL SENTENCES=" PB-SHOP-TOTAL-SENTENCES
+             " AVG DISTINCT LETTERS=" PB-AVG-DISTINCT.
+       9100-WRITE-SHOP-SUMMARY-EXIT.
+           EXIT.
