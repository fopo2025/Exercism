@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ISOGRAMBAT.
+       AUTHOR. DATA-PROCESSING.
+       INSTALLATION. GAME-NIGHT-SHOP.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+      *****************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  DP  Original batch driver: scores a
+      *                 file of candidate phrases through
+      *                 ISOGRAM one per record and reports
+      *                 pass/fail, listing the letters that
+      *                 broke a failing phrase.
+      * 2026-08-08  DP  Added a CSV extract of the same results
+      *                 for downstream spreadsheet use.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PHRASE-IN-FILE ASSIGN TO "ISOGRMIN"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS IB-IN-STATUS.
+
+           SELECT PHRASE-RPT-FILE ASSIGN TO "ISOGRMRP"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS IB-RPT-STATUS.
+
+           SELECT PHRASE-CSV-FILE ASSIGN TO "ISOGRMCS"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS IB-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PHRASE-IN-FILE.
+       01  PHRASE-IN-REC             PIC X(240).
+
+       FD  PHRASE-RPT-FILE.
+       01  PHRASE-RPT-REC            PIC X(285).
+
+       FD  PHRASE-CSV-FILE.
+       01  PHRASE-CSV-REC            PIC X(285).
+
+       WORKING-STORAGE SECTION.
+       01 IB-IN-STATUS                PIC XX VALUE "00".
+       01 IB-RPT-STATUS                PIC XX VALUE "00".
+       01 IB-CSV-STATUS                PIC XX VALUE "00".
+
+       01 IB-IN-EOF-SW                 PIC X VALUE "N".
+         88 IB-IN-EOF VALUE "Y".
+
+       01 IB-PHRASE-COUNT              PIC 9(5) COMP VALUE 0.
+       01 IB-PASS-COUNT                PIC 9(5) COMP VALUE 0.
+       01 IB-FAIL-COUNT                PIC 9(5) COMP VALUE 0.
+
+       01 IB-LETTER-IDX                PIC 99 COMP-5.
+       01 IB-REPEAT-LIST                PIC X(26).
+       01 IB-REPEAT-LEN                PIC 99 COMP-5.
+       01 IB-ALPHABET                  PIC X(26)
+         VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       01 IB-RPT-LINE.
+         05 IB-RPT-PHRASE              PIC X(240).
+         05 FILLER                     PIC X(02) VALUE SPACES.
+         05 IB-RPT-VERDICT              PIC X(04).
+         05 FILLER                     PIC X(02) VALUE SPACES.
+         05 IB-RPT-REPEATS              PIC X(26).
+         05 FILLER                     PIC X(02) VALUE SPACES.
+         05 IB-RPT-SEQ                 PIC ZZZZ9.
+
+      *    Comma-delimited extract of the same report line, for
+      *    downstream spreadsheet use.
+       01 IB-CSV-LINE                  PIC X(285).
+
+      *        Must stay byte-for-byte aligned with ISOGRAM's LINKAGE
+      *        SECTION WS-ISOGRAM-PARMS record.
+       01 IB-ISOGRAM-PARMS.
+         05 IB-PHRASE                  PIC X(240).
+         05 IB-RESULT                  PIC 99.
+         05 IB-REPEAT-LETTERS.
+           10 IB-REPEAT-FLAG OCCURS 26 TIMES PIC X.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-PHRASES THRU 2000-PROCESS-PHRASES-EXIT
+             UNTIL IB-IN-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PHRASE-IN-FILE.
+           OPEN OUTPUT PHRASE-RPT-FILE.
+           OPEN OUTPUT PHRASE-CSV-FILE.
+           MOVE "SEQ,PHRASE,VERDICT,REPEATS" TO IB-CSV-LINE.
+           WRITE PHRASE-CSV-REC FROM IB-CSV-LINE.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-PHRASES.
+           READ PHRASE-IN-FILE
+             AT END
+               MOVE "Y" TO IB-IN-EOF-SW
+             NOT AT END
+               ADD 1 TO IB-PHRASE-COUNT
+               PERFORM 3000-SCORE-PHRASE THRU 3000-SCORE-PHRASE-EXIT
+           END-READ.
+       2000-PROCESS-PHRASES-EXIT.
+           EXIT.
+
+       3000-SCORE-PHRASE.
+           MOVE PHRASE-IN-REC TO IB-PHRASE.
+           CALL "ISOGRAM" USING IB-ISOGRAM-PARMS.
+           IF IB-RESULT IS EQUAL TO 1
+             ADD 1 TO IB-PASS-COUNT
+           ELSE
+             ADD 1 TO IB-FAIL-COUNT
+           END-IF.
+           PERFORM 4000-BUILD-REPEAT-LIST
+             THRU 4000-BUILD-REPEAT-LIST-EXIT.
+           PERFORM 5000-WRITE-RPT-LINE THRU 5000-WRITE-RPT-LINE-EXIT.
+           PERFORM 6000-WRITE-CSV-LINE THRU 6000-WRITE-CSV-LINE-EXIT.
+       3000-SCORE-PHRASE-EXIT.
+           EXIT.
+
+      *    Turns the 26-flag repeat table ISOGRAM hands back into a
+      *    short printable string of the actual letters that repeated,
+      *    e.g. "AEO", for the near-isogram diagnostic.
+       4000-BUILD-REPEAT-LIST.
+           MOVE SPACES TO IB-REPEAT-LIST.
+           MOVE 0 TO IB-REPEAT-LEN.
+           SET IB-LETTER-IDX TO 1.
+           PERFORM 26 TIMES
+             IF IB-REPEAT-FLAG(IB-LETTER-IDX) IS EQUAL TO "Y"
+               ADD 1 TO IB-REPEAT-LEN
+               MOVE IB-ALPHABET(IB-LETTER-IDX:1)
+                 TO IB-REPEAT-LIST(IB-REPEAT-LEN:1)
+             END-IF
+             SET IB-LETTER-IDX UP BY 1
+           END-PERFORM.
+       4000-BUILD-REPEAT-LIST-EXIT.
+           EXIT.
+
+       5000-WRITE-RPT-LINE.
+           MOVE PHRASE-IN-REC TO IB-RPT-PHRASE.
+           IF IB-RESULT IS EQUAL TO 1
+             MOVE "PASS" TO IB-RPT-VERDICT
+           ELSE
+             MOVE "FAIL" TO IB-RPT-VERDICT
+           END-IF.
+           MOVE IB-REPEAT-LIST TO IB-RPT-REPEATS.
+           MOVE IB-PHRASE-COUNT TO IB-RPT-SEQ.
+           WRITE PHRASE-RPT-REC FROM IB-RPT-LINE.
+       5000-WRITE-RPT-LINE-EXIT.
+           EXIT.
+
+       6000-WRITE-CSV-LINE.
+           STRING IB-RPT-SEQ DELIMITED BY SIZE ","
+             PHRASE-IN-REC DELIMITED BY SIZE ","
+             IB-RPT-VERDICT DELIMITED BY SIZE ","
+             IB-REPEAT-LIST DELIMITED BY SIZE
+             INTO IB-CSV-LINE.
+           WRITE PHRASE-CSV-REC FROM IB-CSV-LINE.
+       6000-WRITE-CSV-LINE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE PHRASE-IN-FILE.
+           CLOSE PHRASE-RPT-FILE.
+           CLOSE PHRASE-CSV-FILE.
+           DISPLAY "ISOGRAMBAT PHRASES=" IB-PHRASE-COUNT
+             " PASS=" IB-PASS-COUNT " FAIL=" IB-FAIL-COUNT.
+       9000-TERMINATE-EXIT.
+           EXIT.
