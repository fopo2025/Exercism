@@ -5,32 +5,45 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-         01 WS-PHRASE PIC X(60).
-         01 WS-RESULT PIC 99.
          01 WS-CHAR-ARR.
-           10 WS-ARR-CHAR PIC X OCCURS 26 TIMES INDEXED BY WS-ARR-CHAR-IDX.
-         01 WS-I PIC 99 COMP-5.
+           10 WS-ARR-CHAR PIC 9 OCCURS 26 TIMES
+             INDEXED BY WS-ARR-CHAR-IDX.
+         01 WS-I PIC 999 COMP-5.
          01 WS-CHAR PIC X.
          01 WS-ORD PIC 999 COMP-5.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+         01 WS-ISOGRAM-PARMS.
+           05 WS-PHRASE PIC X(240).
+           05 WS-RESULT PIC 99.
+
+      *        One "Y"/"N" flag per letter of the alphabet; set to "Y"
+      *        when that letter turned up more than once, so a caller
+      *        can report which letters broke the isogram on failure
+      *        instead of just the overall pass/fail.
+           05 WS-REPEAT-LETTERS.
+             10 WS-REPEAT-FLAG PIC X OCCURS 26 TIMES.
+
+       PROCEDURE DIVISION USING WS-ISOGRAM-PARMS.
          ISOGRAM.
          MOVE 1 TO WS-RESULT.
          SET WS-ARR-CHAR-IDX TO 26.
 
          PERFORM 26 TIMES
-           MOVE "N" TO WS-ARR-CHAR(WS-ARR-CHAR-IDX)
+           MOVE 0 TO WS-ARR-CHAR(WS-ARR-CHAR-IDX)
+           MOVE "N" TO WS-REPEAT-FLAG(WS-ARR-CHAR-IDX)
            SET WS-ARR-CHAR-IDX DOWN BY 1
          END-PERFORM.
-         
-         PERFORM VARYING WS-I FROM 60 BY -1
+
+         PERFORM VARYING WS-I FROM 240 BY -1
          UNTIL WS-I IS LESS THAN 1
          OR WS-PHRASE(WS-I:1) IS NOT EQUAL TO SPACE
          END-PERFORM.
 
+      *        Scans the whole phrase (no early exit) so every letter
+      *        that repeats gets counted, not just the first one found.
          PERFORM VARYING WS-I FROM WS-I BY -1
          UNTIL WS-I IS LESS THAN 1
-         OR WS-RESULT IS LESS THAN 1
            MOVE WS-PHRASE(WS-I:1) TO WS-CHAR
            MOVE 26 TO WS-ORD
 
@@ -38,7 +51,7 @@
            AND WS-CHAR IS LESS THAN OR EQUAL TO "z"
              MOVE FUNCTION ORD(WS-CHAR) TO WS-ORD
              SUBTRACT FUNCTION ORD("a") FROM WS-ORD
-           
+
            ELSE
              IF WS-CHAR IS GREATER THAN OR EQUAL TO "A"
              AND WS-CHAR IS LESS THAN OR EQUAL TO "Z"
@@ -49,15 +62,22 @@
 
              IF WS-ORD IS LESS THAN 26
                ADD 1 TO WS-ORD
-      
-               IF WS-ARR-CHAR(WS-ORD) IS EQUAL TO "Y" THEN
-                 MOVE 0 TO WS-RESULT
-               ELSE
-                 MOVE "Y" TO WS-ARR-CHAR(WS-ORD)
+
+               ADD 1 TO WS-ARR-CHAR(WS-ORD)
+               IF WS-ARR-CHAR(WS-ORD) IS GREATER THAN 1
+                 MOVE "Y" TO WS-REPEAT-FLAG(WS-ORD)
                END-IF
              END-IF
 
          END-PERFORM.
-      
-         EXIT.
-      
\ No newline at end of file
+
+         SET WS-ARR-CHAR-IDX TO 1.
+         PERFORM 26 TIMES
+           IF WS-REPEAT-FLAG(WS-ARR-CHAR-IDX) IS EQUAL TO "Y"
+             MOVE 0 TO WS-RESULT
+           END-IF
+           SET WS-ARR-CHAR-IDX UP BY 1
+         END-PERFORM.
+
+         GOBACK.
+
