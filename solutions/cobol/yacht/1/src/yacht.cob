@@ -1,52 +1,200 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05 AUD-PLAYER-ID       PIC X(10).
+           05 AUD-TIMESTAMP       PIC X(14).
+           05 AUD-DICE            PIC X(05).
+           05 AUD-CATEGORY        PIC X(15).
+           05 AUD-RESULT          PIC 99.
+
        WORKING-STORAGE SECTION.
-       01 WS-RESULT PIC 99 VALUE 0.
-       01 WS-CATEGORY PIC X(15).
-       01 WS-DICE PIC 9(5).
+       01 WS-AUDIT-STATUS PIC XX VALUE "00".
+
+       01 WS-DICE-SAVE PIC 9(5).
+       01 WS-DICE-WORK PIC 9(5).
+
+      *        Remembers which category the previous scoring/reroll call
+      *        was for, so a category change can be told apart from a
+      *        reroll within the same category's turn (see START-CATEGORY
+      *        below). Carries over between calls for the life of the run.
+       01 WS-LAST-CATEGORY PIC X(15) VALUE SPACES.
+
        01 WS-ARR.
          10 WS-DIE PIC 9 OCCURS 6 TIMES INDEXED BY IDX.
        01 I PIC 9.
        01 J PIC 9.
        01 TEMP PIC 99.
-      
-       PROCEDURE DIVISION.
-      
+       01 FIDX PIC 9.
+       01 WS-DIGIT PIC 9.
+
+      *        One slot per scoring category plus the per-category ceiling
+      *        used to sanity-check WS-RESULT before it is posted.
+       01 WS-TABLE-READY PIC X VALUE "N".
+         88 WS-TABLE-IS-READY VALUE "Y".
+       01 WS-CATEGORY-TABLE.
+         10 WS-CAT-ENTRY OCCURS 12 TIMES INDEXED BY CIDX.
+           15 WS-CAT-NAME PIC X(15).
+           15 WS-CAT-MAX PIC 99 VALUE 0.
+           15 WS-CAT-SCORE PIC 99 VALUE 0.
+           15 WS-CAT-PLAYED PIC X VALUE "N".
+             88 WS-CAT-IS-PLAYED VALUE "Y".
+
+       LINKAGE SECTION.
+      *        One parameter block per call: the caller sets the request
+      *        fields (player, category, dice, mode, keep mask) and reads
+      *        the result, return code, and rolled-up scorecard back out.
+       01 WS-YACHT-PARMS.
+         05 WS-PLAYER-ID PIC X(10).
+         05 WS-CATEGORY PIC X(15).
+
+      *          "S" (score, the default) tallies WS-DICE against
+      *          WS-CATEGORY and posts the scorecard; "R" re-rolls the
+      *          positions marked "R" in WS-REROLL-MASK and leaves the
+      *          scorecard untouched; "L" posts WS-RESULT straight into
+      *          WS-CATEGORY's scorecard slot without touching the dice,
+      *          so a batch driver can replay a turn's already-scored
+      *          categories back onto a freshly started scorecard.
+         05 WS-MODE PIC X.
+
+      *          "Y" tells YACHT this is the first call of a new player's
+      *          turn, so the scorecard and roll count are cleared first.
+         05 WS-NEW-GAME PIC X.
+           88 WS-START-NEW-GAME VALUE "Y".
+
+         05 WS-DICE PIC 9(5).
+         05 WS-REROLL-MASK PIC X(5).
+         05 WS-RESULT PIC 99.
+         05 WS-RETURN-CODE PIC 9.
+           88 WS-VALID-DICE VALUE 0.
+           88 WS-INVALID-DICE VALUE 1.
+         05 WS-ROLL-NUMBER PIC 9.
+         05 WS-UPPER-TOTAL PIC 999.
+         05 WS-BONUS PIC 99.
+         05 WS-GRAND-TOTAL PIC 999.
+         05 WS-SCORECARD-OUT.
+           10 WS-SC-ENTRY OCCURS 12 TIMES INDEXED BY SCIDX.
+             15 WS-SC-NAME PIC X(15).
+             15 WS-SC-SCORE PIC 99.
+             15 WS-SC-PLAYED PIC X.
+
+       PROCEDURE DIVISION USING WS-YACHT-PARMS.
+
          YACHT.
-         MOVE 0 TO WS-RESULT.
-         MOVE 0 TO I.
-         MOVE 0 TO J.
-         MOVE 0 TO TEMP.
+         IF WS-START-NEW-GAME
+           PERFORM RESET-SCORECARD
+           MOVE "N" TO WS-NEW-GAME
+         END-IF.
+
+         IF NOT WS-TABLE-IS-READY
+           PERFORM BUILD-CATEGORY-TABLE
+         END-IF.
+
+         IF WS-MODE IS EQUAL TO "L"
+           PERFORM LOAD-CATEGORY-SCORE
+         ELSE
+           PERFORM START-CATEGORY
+           MOVE 0 TO WS-RESULT
+           MOVE 0 TO WS-RETURN-CODE
+           MOVE WS-DICE TO WS-DICE-SAVE
+           PERFORM VALIDATE-DICE
+           IF WS-VALID-DICE
+             IF WS-MODE IS EQUAL TO "R"
+               PERFORM ROLL-DICE
+             ELSE
+               PERFORM TALLY-DICE
+               PERFORM SCORE-CATEGORY
+               PERFORM CHECK-MAX-SCORE
+               PERFORM UPDATE-SCORECARD
+             END-IF
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+         END-IF.
+
+         GOBACK.
+
+      *        ----------------------------------------------------------
+      *        Rejects any roll where a digit of WS-DICE falls outside
+      *        1-6 instead of letting TALLY-DICE subscript WS-DIE with it.
+      *        ----------------------------------------------------------
+         VALIDATE-DICE.
+         MOVE WS-DICE-SAVE TO WS-DICE-WORK.
+         PERFORM 5 TIMES
+           DIVIDE WS-DICE-WORK BY 10 GIVING WS-DICE-WORK REMAINDER TEMP
+           IF TEMP IS LESS THAN 1 OR TEMP IS GREATER THAN 6
+             MOVE 1 TO WS-RETURN-CODE
+           END-IF
+         END-PERFORM.
+
+      *        ----------------------------------------------------------
+      *        Re-rolls every die position marked "R" in WS-REROLL-MASK
+      *        (leaving positions not marked "R" as is). The caller's
+      *        original roll already counts as roll 1 of the three a
+      *        turn is allowed, so at most two of these reroll calls are
+      *        permitted (WS-ROLL-NUMBER 0->1->2) before a third is
+      *        rejected.
+      *        ----------------------------------------------------------
+         ROLL-DICE.
+         IF WS-ROLL-NUMBER IS LESS THAN 2
+           ADD 1 TO WS-ROLL-NUMBER
+           MOVE WS-DICE-SAVE TO WS-DICE-WORK
+           PERFORM VARYING FIDX FROM 1 BY 1 UNTIL FIDX IS GREATER THAN 5
+             IF WS-REROLL-MASK(FIDX:1) IS EQUAL TO "R"
+               COMPUTE WS-DIGIT = FUNCTION INTEGER(FUNCTION RANDOM * 6) + 1
+             ELSE
+               MOVE WS-DICE-SAVE(FIDX:1) TO WS-DIGIT
+             END-IF
+             MOVE WS-DIGIT TO WS-DICE-WORK(FIDX:1)
+           END-PERFORM
+           MOVE WS-DICE-WORK TO WS-DICE
+         ELSE
+           MOVE 3 TO WS-RETURN-CODE
+         END-IF.
+
+         TALLY-DICE.
          INITIALIZE WS-ARR.
-         
+         MOVE WS-DICE-SAVE TO WS-DICE-WORK.
          PERFORM 5 TIMES
-           DIVIDE WS-DICE BY 10 GIVING WS-DICE REMAINDER TEMP
-             ADD 1 TO WS-DIE(TEMP)
+           DIVIDE WS-DICE-WORK BY 10 GIVING WS-DICE-WORK REMAINDER TEMP
+           ADD 1 TO WS-DIE(TEMP)
          END-PERFORM.
-      
+
+         SCORE-CATEGORY.
+         MOVE 0 TO I.
+         MOVE 0 TO J.
+
          EVALUATE WS-CATEGORY
            WHEN "ones"
              MOVE WS-DIE(1) TO WS-RESULT
-           
+
            WHEN "twos"
              MULTIPLY WS-DIE(2) BY 2 GIVING WS-RESULT
-      
+
            WHEN "threes"
              MULTIPLY WS-DIE(3) BY 3 GIVING WS-RESULT
-      
+
            WHEN "fours"
              MULTIPLY WS-DIE(4) BY 4 GIVING WS-RESULT
-      
+
            WHEN "fives"
              MULTIPLY WS-DIE(5) BY 5 GIVING WS-RESULT
-      
+
            WHEN "sixes"
              MULTIPLY WS-DIE(6) BY 6 GIVING WS-RESULT
 
            WHEN "full house"
              SET IDX TO 1
-      
+
              PERFORM 6 TIMES
                IF WS-DIE(IDX) IS EQUAL TO 3 THEN
                  MOVE IDX TO I
@@ -65,19 +213,19 @@
 
            WHEN "four of a kind"
              SET IDX TO 1
-      
+
              PERFORM 6 TIMES
                IF WS-DIE(IDX) IS GREATER THAN OR EQUAL TO 4 THEN
                  MOVE IDX TO I
                END-IF
                SET IDX UP BY 1
              END-PERFORM
-      
+
              MULTIPLY I BY 4 GIVING WS-RESULT
 
            WHEN "little straight"
              SET IDX TO 1
-      
+
              PERFORM 5 TIMES
                IF WS-DIE(IDX) IS NOT EQUAL TO 1 THEN
                  EXIT PERFORM
@@ -88,10 +236,10 @@
              IF IDX IS EQUAL TO 6 THEN
                MOVE 30 TO WS-RESULT
              END-IF
-      
+
            WHEN "big straight"
              SET IDX TO 2
-      
+
              PERFORM 5 TIMES
                IF WS-DIE(IDX) IS NOT EQUAL TO 1 THEN
                  EXIT PERFORM
@@ -102,25 +250,172 @@
              IF IDX IS EQUAL TO 7 THEN
                MOVE 30 TO WS-RESULT
              END-IF
-      
+
            WHEN "choice"
              SET IDX TO 1
-      
+
              PERFORM 6 TIMES
                MULTIPLY WS-DIE(IDX) BY IDX GIVING TEMP
                ADD TEMP TO WS-RESULT
                SET IDX UP BY 1
              END-PERFORM
-               
+
            WHEN "yacht"
              SET IDX TO 1
-      
+
              PERFORM 6 TIMES
                IF WS-DIE(IDX) IS EQUAL TO 5 THEN
                  MOVE 50 TO WS-RESULT
                END-IF
                SET IDX UP BY 1
              END-PERFORM
-            
+
          END-EVALUATE.
-      
\ No newline at end of file
+
+      *        ----------------------------------------------------------
+      *        Flags a WS-RESULT that exceeds the rule table's ceiling
+      *        for WS-CATEGORY before it can reach a player's scorecard.
+      *        ----------------------------------------------------------
+         CHECK-MAX-SCORE.
+         SET CIDX TO 1.
+         PERFORM 12 TIMES
+           IF WS-CAT-NAME(CIDX) IS EQUAL TO WS-CATEGORY
+             IF WS-RESULT IS GREATER THAN WS-CAT-MAX(CIDX)
+               MOVE 2 TO WS-RETURN-CODE
+             END-IF
+           END-IF
+           SET CIDX UP BY 1
+         END-PERFORM.
+
+      *        ----------------------------------------------------------
+      *        Posts WS-RESULT into the matching scorecard slot and rolls
+      *        up the upper-section bonus and grand total.
+      *        ----------------------------------------------------------
+         UPDATE-SCORECARD.
+         IF WS-RETURN-CODE IS EQUAL TO 0
+           SET CIDX TO 1
+           PERFORM 12 TIMES
+             IF WS-CAT-NAME(CIDX) IS EQUAL TO WS-CATEGORY
+               MOVE WS-RESULT TO WS-CAT-SCORE(CIDX)
+               MOVE "Y" TO WS-CAT-PLAYED(CIDX)
+             END-IF
+             SET CIDX UP BY 1
+           END-PERFORM
+           PERFORM COMPUTE-TOTALS
+         END-IF.
+
+         COMPUTE-TOTALS.
+         MOVE 0 TO WS-UPPER-TOTAL.
+         MOVE 0 TO WS-GRAND-TOTAL.
+         SET CIDX TO 1.
+         PERFORM 6 TIMES
+           ADD WS-CAT-SCORE(CIDX) TO WS-UPPER-TOTAL
+           SET CIDX UP BY 1
+         END-PERFORM.
+
+         IF WS-UPPER-TOTAL IS GREATER THAN OR EQUAL TO 63
+           MOVE 35 TO WS-BONUS
+         ELSE
+           MOVE 0 TO WS-BONUS
+         END-IF.
+
+         SET CIDX TO 1.
+         SET SCIDX TO 1.
+         PERFORM 12 TIMES
+           ADD WS-CAT-SCORE(CIDX) TO WS-GRAND-TOTAL
+           MOVE WS-CAT-NAME(CIDX) TO WS-SC-NAME(SCIDX)
+           MOVE WS-CAT-SCORE(CIDX) TO WS-SC-SCORE(SCIDX)
+           MOVE WS-CAT-PLAYED(CIDX) TO WS-SC-PLAYED(SCIDX)
+           SET CIDX UP BY 1
+           SET SCIDX UP BY 1
+         END-PERFORM.
+         ADD WS-BONUS TO WS-GRAND-TOTAL.
+
+         RESET-SCORECARD.
+         SET CIDX TO 1.
+         PERFORM 12 TIMES
+           MOVE 0 TO WS-CAT-SCORE(CIDX)
+           MOVE "N" TO WS-CAT-PLAYED(CIDX)
+           SET CIDX UP BY 1
+         END-PERFORM.
+         MOVE 0 TO WS-UPPER-TOTAL.
+         MOVE 0 TO WS-BONUS.
+         MOVE 0 TO WS-GRAND-TOTAL.
+         MOVE 0 TO WS-ROLL-NUMBER.
+         MOVE SPACES TO WS-LAST-CATEGORY.
+
+      *        ----------------------------------------------------------
+      *        WS-ROLL-NUMBER counts rolls within one category's turn, so
+      *        it has to go back to zero whenever a new category's turn
+      *        begins, not just once per whole scorecard (RESET-SCORECARD
+      *        already does that for a brand-new game). A category change
+      *        from the previous scoring/reroll call is the only signal
+      *        available to tell a fresh turn apart from a reroll call
+      *        still in progress for the same category, so that change is
+      *        what triggers the reset here.
+      *        ----------------------------------------------------------
+         START-CATEGORY.
+         IF WS-CATEGORY IS NOT EQUAL TO WS-LAST-CATEGORY
+           MOVE 0 TO WS-ROLL-NUMBER
+           MOVE WS-CATEGORY TO WS-LAST-CATEGORY
+         END-IF.
+
+      *        Category names (EVALUATE keys) and the rule-table ceiling a
+      *        score in that category can never legally exceed.
+         BUILD-CATEGORY-TABLE.
+         MOVE "ones"            TO WS-CAT-NAME(1).
+         MOVE "twos"            TO WS-CAT-NAME(2).
+         MOVE "threes"          TO WS-CAT-NAME(3).
+         MOVE "fours"           TO WS-CAT-NAME(4).
+         MOVE "fives"           TO WS-CAT-NAME(5).
+         MOVE "sixes"           TO WS-CAT-NAME(6).
+         MOVE "full house"      TO WS-CAT-NAME(7).
+         MOVE "four of a kind"  TO WS-CAT-NAME(8).
+         MOVE "little straight" TO WS-CAT-NAME(9).
+         MOVE "big straight"    TO WS-CAT-NAME(10).
+         MOVE "choice"          TO WS-CAT-NAME(11).
+         MOVE "yacht"           TO WS-CAT-NAME(12).
+         MOVE 5  TO WS-CAT-MAX(1).
+         MOVE 10 TO WS-CAT-MAX(2).
+         MOVE 15 TO WS-CAT-MAX(3).
+         MOVE 20 TO WS-CAT-MAX(4).
+         MOVE 25 TO WS-CAT-MAX(5).
+         MOVE 30 TO WS-CAT-MAX(6).
+         MOVE 28 TO WS-CAT-MAX(7).
+         MOVE 24 TO WS-CAT-MAX(8).
+         MOVE 30 TO WS-CAT-MAX(9).
+         MOVE 30 TO WS-CAT-MAX(10).
+         MOVE 30 TO WS-CAT-MAX(11).
+         MOVE 50 TO WS-CAT-MAX(12).
+         MOVE "Y" TO WS-TABLE-READY.
+
+      *        ----------------------------------------------------------
+      *        Posts a previously-computed WS-RESULT straight into
+      *        WS-CATEGORY's scorecard slot, bypassing the dice tally and
+      *        scoring formulas, so a restarted batch run can rebuild a
+      *        player's running totals from prior checkpoint records
+      *        before it resumes scoring new categories. This is a
+      *        scorecard replay of an already-audited score, not a new
+      *        scoring event, so it does not write an audit record.
+      *        ----------------------------------------------------------
+         LOAD-CATEGORY-SCORE.
+         MOVE WS-DICE TO WS-DICE-SAVE.
+         MOVE 0 TO WS-RETURN-CODE.
+         PERFORM UPDATE-SCORECARD.
+
+      *        ----------------------------------------------------------
+      *        Appends one line per call to the audit trail so a disputed
+      *        score can be replayed from the actual roll on file.
+      *        ----------------------------------------------------------
+         WRITE-AUDIT-RECORD.
+         OPEN EXTEND AUDIT-FILE.
+         IF WS-AUDIT-STATUS IS EQUAL TO "05" OR "35"
+           OPEN OUTPUT AUDIT-FILE
+         END-IF.
+         MOVE WS-PLAYER-ID TO AUD-PLAYER-ID.
+         MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP.
+         MOVE WS-DICE TO AUD-DICE.
+         MOVE WS-CATEGORY TO AUD-CATEGORY.
+         MOVE WS-RESULT TO AUD-RESULT.
+         WRITE AUDIT-REC.
+         CLOSE AUDIT-FILE.
