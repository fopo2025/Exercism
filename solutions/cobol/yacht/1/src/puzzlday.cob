@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PUZZLDAY.
+       AUTHOR. DATA-PROCESSING.
+       INSTALLATION. GAME-NIGHT-SHOP.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+      *****************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  DP  Original nightly driver: runs each
+      *                 day's dice roll through YACHT and
+      *                 that day's candidate phrase and
+      *                 sentence through ISOGRAM and PANGRAM,
+      *                 chained in sequence, and produces one
+      *                 combined "puzzle of the day" summary
+      *                 report.
+      * 2026-08-08  DP  Added a CSV extract of the same combined
+      *                 results for downstream spreadsheet use.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PUZZLE-IN-FILE ASSIGN TO "PUZZLEIN"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PD-IN-STATUS.
+
+           SELECT PUZZLE-RPT-FILE ASSIGN TO "PUZZLERP"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PD-RPT-STATUS.
+
+           SELECT PUZZLE-CSV-FILE ASSIGN TO "PUZZLECS"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PD-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PUZZLE-IN-FILE.
+       01  PUZZLE-IN-REC.
+           05 PD-IN-PLAYER-ID        PIC X(10).
+           05 PD-IN-DICE             PIC 9(05).
+           05 PD-IN-CATEGORY         PIC X(15).
+           05 PD-IN-PHRASE           PIC X(240).
+           05 PD-IN-SENTENCE         PIC X(60).
+
+       FD  PUZZLE-RPT-FILE.
+       01  PUZZLE-RPT-REC            PIC X(132).
+
+       FD  PUZZLE-CSV-FILE.
+       01  PUZZLE-CSV-REC            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 PD-IN-STATUS                PIC XX VALUE "00".
+       01 PD-RPT-STATUS               PIC XX VALUE "00".
+       01 PD-CSV-STATUS               PIC XX VALUE "00".
+
+       01 PD-IN-EOF-SW                PIC X VALUE "N".
+         88 PD-IN-EOF VALUE "Y".
+
+       01 PD-DAY-COUNT                PIC 9(5) COMP VALUE 0.
+
+       01 PD-RPT-LINE.
+         05 PQ-PLAYER-ID              PIC X(10).
+         05 FILLER                   PIC X(02) VALUE SPACES.
+         05 PQ-YACHT-CATEGORY        PIC X(15).
+         05 FILLER                   PIC X(02) VALUE SPACES.
+         05 PQ-YACHT-RESULT          PIC ZZ9.
+         05 FILLER                   PIC X(02) VALUE SPACES.
+         05 PQ-ISOGRAM-VERDICT       PIC X(04).
+         05 FILLER                   PIC X(02) VALUE SPACES.
+         05 PQ-PANGRAM-VERDICT       PIC X(04).
+         05 FILLER                   PIC X(02) VALUE SPACES.
+         05 PQ-YACHT-RETURN-CODE     PIC 9.
+
+      *    Comma-delimited extract of the same report line, for
+      *    downstream spreadsheet use.
+       01 PD-CSV-LINE                 PIC X(100).
+
+      *        Must stay byte-for-byte aligned with YACHT's LINKAGE
+      *        SECTION WS-YACHT-PARMS record.
+       01 PD-YACHT-PARMS.
+         05 PD-YA-PLAYER-ID           PIC X(10).
+         05 PD-YA-CATEGORY            PIC X(15).
+         05 PD-YA-MODE                PIC X.
+         05 PD-YA-NEW-GAME            PIC X.
+         05 PD-YA-DICE                PIC 9(5).
+         05 PD-YA-REROLL-MASK         PIC X(5).
+         05 PD-YA-RESULT              PIC 99.
+         05 PD-YA-RETURN-CODE         PIC 9.
+         05 PD-YA-ROLL-NUMBER         PIC 9.
+         05 PD-YA-UPPER-TOTAL         PIC 999.
+         05 PD-YA-BONUS               PIC 99.
+         05 PD-YA-GRAND-TOTAL         PIC 999.
+         05 PD-YA-SCORECARD-OUT.
+           10 PD-YA-SC-ENTRY OCCURS 12 TIMES.
+             15 PD-YA-SC-NAME         PIC X(15).
+             15 PD-YA-SC-SCORE        PIC 99.
+             15 PD-YA-SC-PLAYED       PIC X.
+
+      *        Must stay byte-for-byte aligned with ISOGRAM's LINKAGE
+      *        SECTION WS-ISOGRAM-PARMS record.
+       01 PD-ISOGRAM-PARMS.
+         05 PD-IS-PHRASE              PIC X(240).
+         05 PD-IS-RESULT              PIC 99.
+         05 PD-IS-REPEAT-LETTERS.
+           10 PD-IS-REPEAT-FLAG OCCURS 26 TIMES PIC X.
+
+      *        Must stay byte-for-byte aligned with PANGRAM's LINKAGE
+      *        SECTION WS-PANGRAM-PARMS record.
+       01 PD-PANGRAM-PARMS.
+         05 PD-PG-SENTENCE            PIC X(60).
+         05 PD-PG-RESULT              PIC 9.
+         05 PD-PG-MISSING-LETTERS.
+           10 PD-PG-MISSING-FLAG OCCURS 26 TIMES PIC X.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-PUZZLES THRU 2000-PROCESS-PUZZLES-EXIT
+             UNTIL PD-IN-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PUZZLE-IN-FILE.
+           OPEN OUTPUT PUZZLE-RPT-FILE.
+           OPEN OUTPUT PUZZLE-CSV-FILE.
+           MOVE "PLAYER,CATEGORY,YACHT-SCORE,YACHT-RC,ISOGRAM,PANGRAM"
+             TO PD-CSV-LINE.
+           WRITE PUZZLE-CSV-REC FROM PD-CSV-LINE.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-PUZZLES.
+           READ PUZZLE-IN-FILE
+             AT END
+               MOVE "Y" TO PD-IN-EOF-SW
+             NOT AT END
+               ADD 1 TO PD-DAY-COUNT
+               PERFORM 3000-RUN-TODAYS-PUZZLE
+                 THRU 3000-RUN-TODAYS-PUZZLE-EXIT
+           END-READ.
+       2000-PROCESS-PUZZLES-EXIT.
+           EXIT.
+
+      *    Chains the day's dice roll through YACHT and the day's
+      *    candidate phrase and sentence through ISOGRAM and PANGRAM,
+      *    one after another, then writes one combined report line.
+       3000-RUN-TODAYS-PUZZLE.
+           PERFORM 3100-CALL-YACHT THRU 3100-CALL-YACHT-EXIT.
+           PERFORM 3200-CALL-ISOGRAM THRU 3200-CALL-ISOGRAM-EXIT.
+           PERFORM 3300-CALL-PANGRAM THRU 3300-CALL-PANGRAM-EXIT.
+           PERFORM 4000-WRITE-RPT-LINE THRU 4000-WRITE-RPT-LINE-EXIT.
+           PERFORM 5000-WRITE-CSV-LINE THRU 5000-WRITE-CSV-LINE-EXIT.
+       3000-RUN-TODAYS-PUZZLE-EXIT.
+           EXIT.
+
+       3100-CALL-YACHT.
+           MOVE PD-IN-PLAYER-ID TO PD-YA-PLAYER-ID.
+           MOVE PD-IN-CATEGORY TO PD-YA-CATEGORY.
+           MOVE PD-IN-DICE TO PD-YA-DICE.
+           MOVE SPACES TO PD-YA-REROLL-MASK.
+           MOVE "S" TO PD-YA-MODE.
+           MOVE "Y" TO PD-YA-NEW-GAME.
+           CALL "YACHT" USING PD-YACHT-PARMS.
+       3100-CALL-YACHT-EXIT.
+           EXIT.
+
+       3200-CALL-ISOGRAM.
+           MOVE SPACES TO PD-IS-PHRASE.
+           MOVE PD-IN-PHRASE TO PD-IS-PHRASE.
+           CALL "ISOGRAM" USING PD-ISOGRAM-PARMS.
+       3200-CALL-ISOGRAM-EXIT.
+           EXIT.
+
+       3300-CALL-PANGRAM.
+           MOVE PD-IN-SENTENCE TO PD-PG-SENTENCE.
+           CALL "PANGRAM" USING PD-PANGRAM-PARMS.
+       3300-CALL-PANGRAM-EXIT.
+           EXIT.
+
+       4000-WRITE-RPT-LINE.
+           MOVE PD-IN-PLAYER-ID TO PQ-PLAYER-ID.
+           MOVE PD-IN-CATEGORY TO PQ-YACHT-CATEGORY.
+           MOVE PD-YA-RESULT TO PQ-YACHT-RESULT.
+           MOVE PD-YA-RETURN-CODE TO PQ-YACHT-RETURN-CODE.
+           IF PD-IS-RESULT IS EQUAL TO 1
+             MOVE "PASS" TO PQ-ISOGRAM-VERDICT
+           ELSE
+             MOVE "FAIL" TO PQ-ISOGRAM-VERDICT
+           END-IF.
+           IF PD-PG-RESULT IS EQUAL TO 1
+             MOVE "PASS" TO PQ-PANGRAM-VERDICT
+           ELSE
+             MOVE "FAIL" TO PQ-PANGRAM-VERDICT
+           END-IF.
+           WRITE PUZZLE-RPT-REC FROM PD-RPT-LINE.
+       4000-WRITE-RPT-LINE-EXIT.
+           EXIT.
+
+       5000-WRITE-CSV-LINE.
+           STRING PD-IN-PLAYER-ID DELIMITED BY SPACE ","
+             PD-IN-CATEGORY DELIMITED BY SIZE ","
+             PD-YA-RESULT DELIMITED BY SIZE ","
+             PD-YA-RETURN-CODE DELIMITED BY SIZE ","
+             PQ-ISOGRAM-VERDICT DELIMITED BY SIZE ","
+             PQ-PANGRAM-VERDICT DELIMITED BY SIZE
+             INTO PD-CSV-LINE.
+           WRITE PUZZLE-CSV-REC FROM PD-CSV-LINE.
+       5000-WRITE-CSV-LINE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE PUZZLE-IN-FILE.
+           CLOSE PUZZLE-RPT-FILE.
+           CLOSE PUZZLE-CSV-FILE.
+           DISPLAY "PUZZLDAY DAYS RUN=" PD-DAY-COUNT.
+       9000-TERMINATE-EXIT.
+           EXIT.
