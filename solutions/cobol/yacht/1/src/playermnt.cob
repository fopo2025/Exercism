@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLAYERMNT.
+       AUTHOR. DATA-PROCESSING.
+       INSTALLATION. GAME-NIGHT-SHOP.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+      *****************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  DP  Original player-master maintenance
+      *                 program: registers new players,
+      *                 answers lookups, and posts a
+      *                 completed game's score onto a
+      *                 player's running totals so YACHT
+      *                 and its batch driver have a place
+      *                 to read standing player data from.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYER-MASTER-FILE ASSIGN TO "PLAYRMAS"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS PM-PLAYER-ID
+             FILE STATUS IS PM-MASTER-STATUS.
+
+           SELECT PLAYER-TRANS-FILE ASSIGN TO "PLAYRTRN"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PM-TRANS-STATUS.
+
+           SELECT PLAYER-RPT-FILE ASSIGN TO "PLAYRRPT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PM-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAYER-MASTER-FILE.
+       01  PM-MASTER-REC.
+           05 PM-PLAYER-ID          PIC X(10).
+           05 PM-PLAYER-NAME        PIC X(20).
+           05 PM-GAMES-PLAYED       PIC 9(05).
+           05 PM-RUNNING-TOTAL      PIC 9(07).
+           05 PM-HIGH-SCORE         PIC 9(03).
+           05 FILLER                PIC X(20).
+
+       FD  PLAYER-TRANS-FILE.
+       01  PLAYER-TRANS-REC.
+           05 PT-TRANS-CODE         PIC X(01).
+           05 PT-PLAYER-ID          PIC X(10).
+           05 PT-PLAYER-NAME        PIC X(20).
+           05 PT-GAME-SCORE         PIC 9(03).
+           05 FILLER                PIC X(46).
+
+       FD  PLAYER-RPT-FILE.
+       01  PLAYER-RPT-REC           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 PM-MASTER-STATUS          PIC XX VALUE "00".
+       01 PM-TRANS-STATUS           PIC XX VALUE "00".
+       01 PM-RPT-STATUS             PIC XX VALUE "00".
+
+       01 PM-TRANS-EOF-SW           PIC X VALUE "N".
+         88 PM-TRANS-EOF VALUE "Y".
+
+       01 PM-RPT-LINE.
+         05 PR-PLAYER-ID            PIC X(10).
+         05 FILLER                  PIC X(02) VALUE SPACES.
+         05 PR-PLAYER-NAME          PIC X(20).
+         05 FILLER                  PIC X(02) VALUE SPACES.
+         05 PR-GAMES-PLAYED         PIC ZZZZ9.
+         05 FILLER                  PIC X(02) VALUE SPACES.
+         05 PR-RUNNING-TOTAL        PIC ZZZZZZ9.
+         05 FILLER                  PIC X(02) VALUE SPACES.
+         05 PR-HIGH-SCORE           PIC ZZ9.
+         05 FILLER                  PIC X(02) VALUE SPACES.
+         05 PR-MESSAGE              PIC X(20).
+
+      *    PM-TRANS-EOF above is the only switch this program needs;
+      *    DYNAMIC access on the master file lets add/inquire/update
+      *    all share one OPEN I-O.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-TRANS THRU 2000-PROCESS-TRANS-EXIT
+             UNTIL PM-TRANS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O PLAYER-MASTER-FILE.
+           IF PM-MASTER-STATUS IS EQUAL TO "35"
+             OPEN OUTPUT PLAYER-MASTER-FILE
+             CLOSE PLAYER-MASTER-FILE
+             OPEN I-O PLAYER-MASTER-FILE
+           END-IF.
+           OPEN INPUT PLAYER-TRANS-FILE.
+           OPEN OUTPUT PLAYER-RPT-FILE.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-TRANS.
+           READ PLAYER-TRANS-FILE
+             AT END
+               MOVE "Y" TO PM-TRANS-EOF-SW
+             NOT AT END
+               PERFORM 3000-HANDLE-TRANS THRU 3000-HANDLE-TRANS-EXIT
+           END-READ.
+       2000-PROCESS-TRANS-EXIT.
+           EXIT.
+
+       3000-HANDLE-TRANS.
+           EVALUATE PT-TRANS-CODE
+             WHEN "A"
+               PERFORM 3100-ADD-PLAYER THRU 3100-ADD-PLAYER-EXIT
+             WHEN "I"
+               PERFORM 3200-INQUIRE-PLAYER THRU 3200-INQUIRE-PLAYER-EXIT
+             WHEN "U"
+               PERFORM 3300-UPDATE-PLAYER THRU 3300-UPDATE-PLAYER-EXIT
+             WHEN OTHER
+               MOVE PT-PLAYER-ID TO PR-PLAYER-ID
+               MOVE SPACES TO PR-PLAYER-NAME
+               MOVE 0 TO PR-GAMES-PLAYED
+               MOVE 0 TO PR-RUNNING-TOTAL
+               MOVE 0 TO PR-HIGH-SCORE
+               MOVE "UNKNOWN TRANS CODE" TO PR-MESSAGE
+               PERFORM 4000-WRITE-RPT-LINE THRU 4000-WRITE-RPT-LINE-EXIT
+           END-EVALUATE.
+       3000-HANDLE-TRANS-EXIT.
+           EXIT.
+
+      *    Registers a new player. A duplicate player id is reported
+      *    back rather than treated as an abend -- the maintenance
+      *    run keeps going so one bad card doesn't sink the batch.
+       3100-ADD-PLAYER.
+           MOVE PT-PLAYER-ID TO PM-PLAYER-ID.
+           MOVE PT-PLAYER-NAME TO PM-PLAYER-NAME.
+           MOVE 0 TO PM-GAMES-PLAYED.
+           MOVE 0 TO PM-RUNNING-TOTAL.
+           MOVE 0 TO PM-HIGH-SCORE.
+           WRITE PM-MASTER-REC
+             INVALID KEY
+               MOVE "DUPLICATE PLAYER ID" TO PR-MESSAGE
+             NOT INVALID KEY
+               MOVE "PLAYER REGISTERED" TO PR-MESSAGE
+           END-WRITE.
+           MOVE PT-PLAYER-ID TO PR-PLAYER-ID.
+           MOVE PT-PLAYER-NAME TO PR-PLAYER-NAME.
+           MOVE PM-GAMES-PLAYED TO PR-GAMES-PLAYED.
+           MOVE PM-RUNNING-TOTAL TO PR-RUNNING-TOTAL.
+           MOVE PM-HIGH-SCORE TO PR-HIGH-SCORE.
+           PERFORM 4000-WRITE-RPT-LINE THRU 4000-WRITE-RPT-LINE-EXIT.
+       3100-ADD-PLAYER-EXIT.
+           EXIT.
+
+       3200-INQUIRE-PLAYER.
+           MOVE PT-PLAYER-ID TO PM-PLAYER-ID.
+           READ PLAYER-MASTER-FILE
+             INVALID KEY
+               MOVE PT-PLAYER-ID TO PR-PLAYER-ID
+               MOVE SPACES TO PR-PLAYER-NAME
+               MOVE 0 TO PR-GAMES-PLAYED
+               MOVE 0 TO PR-RUNNING-TOTAL
+               MOVE 0 TO PR-HIGH-SCORE
+               MOVE "PLAYER NOT FOUND" TO PR-MESSAGE
+             NOT INVALID KEY
+               MOVE PM-PLAYER-ID TO PR-PLAYER-ID
+               MOVE PM-PLAYER-NAME TO PR-PLAYER-NAME
+               MOVE PM-GAMES-PLAYED TO PR-GAMES-PLAYED
+               MOVE PM-RUNNING-TOTAL TO PR-RUNNING-TOTAL
+               MOVE PM-HIGH-SCORE TO PR-HIGH-SCORE
+               MOVE "PLAYER FOUND" TO PR-MESSAGE
+           END-READ.
+           PERFORM 4000-WRITE-RPT-LINE THRU 4000-WRITE-RPT-LINE-EXIT.
+       3200-INQUIRE-PLAYER-EXIT.
+           EXIT.
+
+      *    Posts one completed game's score onto the player's running
+      *    totals -- called after YACHTBAT finishes a player's turn.
+       3300-UPDATE-PLAYER.
+           MOVE PT-PLAYER-ID TO PM-PLAYER-ID.
+           READ PLAYER-MASTER-FILE
+             INVALID KEY
+               MOVE PT-PLAYER-ID TO PR-PLAYER-ID
+               MOVE SPACES TO PR-PLAYER-NAME
+               MOVE 0 TO PR-GAMES-PLAYED
+               MOVE 0 TO PR-RUNNING-TOTAL
+               MOVE 0 TO PR-HIGH-SCORE
+               MOVE "PLAYER NOT FOUND" TO PR-MESSAGE
+             NOT INVALID KEY
+               ADD 1 TO PM-GAMES-PLAYED
+               ADD PT-GAME-SCORE TO PM-RUNNING-TOTAL
+               IF PT-GAME-SCORE IS GREATER THAN PM-HIGH-SCORE
+                 MOVE PT-GAME-SCORE TO PM-HIGH-SCORE
+               END-IF
+               REWRITE PM-MASTER-REC
+               MOVE PM-PLAYER-ID TO PR-PLAYER-ID
+               MOVE PM-PLAYER-NAME TO PR-PLAYER-NAME
+               MOVE PM-GAMES-PLAYED TO PR-GAMES-PLAYED
+               MOVE PM-RUNNING-TOTAL TO PR-RUNNING-TOTAL
+               MOVE PM-HIGH-SCORE TO PR-HIGH-SCORE
+               MOVE "TOTALS UPDATED" TO PR-MESSAGE
+           END-READ.
+           PERFORM 4000-WRITE-RPT-LINE THRU 4000-WRITE-RPT-LINE-EXIT.
+       3300-UPDATE-PLAYER-EXIT.
+           EXIT.
+
+       4000-WRITE-RPT-LINE.
+           WRITE PLAYER-RPT-REC FROM PM-RPT-LINE.
+       4000-WRITE-RPT-LINE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE PLAYER-MASTER-FILE.
+           CLOSE PLAYER-TRANS-FILE.
+           CLOSE PLAYER-RPT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
