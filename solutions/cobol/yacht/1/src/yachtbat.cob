@@ -0,0 +1,393 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YACHTBAT.
+       AUTHOR. DATA-PROCESSING.
+       INSTALLATION. GAME-NIGHT-SHOP.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+      *****************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08  DP  Original batch driver: scores a
+      *                 whole bracket of players' turns
+      *                 through YACHT in one run, with
+      *                 checkpoint/restart so a rerun after
+      *                 an abend skips entries already
+      *                 scored.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YACHT-TRANS-FILE ASSIGN TO "YACHTIN"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS YB-TRANS-STATUS.
+
+           SELECT YACHT-CKPT-FILE ASSIGN TO "YACHTCKP"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS YB-CKPT-STATUS.
+
+           SELECT YACHT-RPT-FILE ASSIGN TO "YACHTRPT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS YB-RPT-STATUS.
+
+           SELECT YACHT-CSV-FILE ASSIGN TO "YACHTCSV"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS YB-CSV-STATUS.
+
+      *        Completed-game score extract for PLAYERMNT's "U" posting
+      *        transaction (req006) to pick up in the next job step --
+      *        written once per player, when that player's scorecard
+      *        shows all 12 categories played.
+           SELECT PLAYER-UPDATE-FILE ASSIGN TO "PLAYRTRN"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS YB-PLAYER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YACHT-TRANS-FILE.
+       01  YACHT-TRANS-REC.
+           05 TR-PLAYER-ID         PIC X(10).
+           05 TR-CATEGORY          PIC X(15).
+           05 TR-DICE              PIC 9(05).
+           05 TR-REROLL-MASK         PIC X(05).
+           05 TR-MODE              PIC X(01).
+           05 TR-NEW-GAME          PIC X(01).
+           05 FILLER               PIC X(23).
+
+       FD  YACHT-CKPT-FILE.
+       01  YACHT-CKPT-REC.
+           05 CK-PLAYER-ID         PIC X(10).
+           05 CK-CATEGORY          PIC X(15).
+           05 CK-SCORE             PIC 99.
+
+       FD  YACHT-RPT-FILE.
+       01  YACHT-RPT-REC           PIC X(80).
+
+       FD  YACHT-CSV-FILE.
+       01  YACHT-CSV-REC           PIC X(80).
+
+      *        Byte-for-byte the same layout as PLAYERMNT's
+      *        PLAYER-TRANS-REC, since this file is PLAYRTRN on both
+      *        sides of the job step boundary.
+       FD  PLAYER-UPDATE-FILE.
+       01  PLAYER-UPDATE-REC.
+           05 PU-TRANS-CODE        PIC X(01).
+           05 PU-PLAYER-ID         PIC X(10).
+           05 PU-PLAYER-NAME       PIC X(20).
+           05 PU-GAME-SCORE        PIC 9(03).
+           05 FILLER               PIC X(46).
+
+       WORKING-STORAGE SECTION.
+       01 YB-TRANS-STATUS          PIC XX VALUE "00".
+       01 YB-CKPT-STATUS           PIC XX VALUE "00".
+       01 YB-RPT-STATUS            PIC XX VALUE "00".
+       01 YB-CSV-STATUS            PIC XX VALUE "00".
+       01 YB-PLAYER-STATUS         PIC XX VALUE "00".
+
+       01 YB-ALL-PLAYED-SW         PIC X VALUE "Y".
+         88 YB-GAME-COMPLETE VALUE "Y".
+       01 YB-SC-IDX                PIC 99 COMP VALUE 0.
+
+       01 YB-SWITCHES.
+         05 YB-TRANS-EOF-SW        PIC X VALUE "N".
+           88 YB-TRANS-EOF VALUE "Y".
+         05 YB-CKPT-EOF-SW         PIC X VALUE "N".
+           88 YB-CKPT-EOF VALUE "Y".
+
+      *    In-memory table of player/category/score rows already posted
+      *    to the checkpoint file on a prior run, loaded once at startup
+      *    so a restart both skips every transaction already scored and
+      *    replays each player's prior categories back onto the fresh
+      *    scorecard YACHT starts with in this run's process.
+       01 YB-CKPT-TABLE-COUNT      PIC 9(4) COMP VALUE 0.
+       01 YB-CKPT-TABLE.
+         05 YB-CKPT-ENTRY OCCURS 500 TIMES INDEXED BY YB-CKPT-IDX.
+           10 YB-CKPT-PLAYER-ID    PIC X(10).
+           10 YB-CKPT-CATEGORY     PIC X(15).
+           10 YB-CKPT-SCORE        PIC 99.
+
+       01 YB-FOUND-SW              PIC X VALUE "N".
+         88 YB-KEY-FOUND VALUE "Y".
+
+       01 YB-TRANS-READ-COUNT      PIC 9(5) COMP VALUE 0.
+       01 YB-TRANS-SKIP-COUNT      PIC 9(5) COMP VALUE 0.
+       01 YB-TRANS-SCORE-COUNT     PIC 9(5) COMP VALUE 0.
+
+       01 YB-RPT-LINE.
+         05 YB-RPT-PLAYER-ID       PIC X(10).
+         05 FILLER                 PIC X(02) VALUE SPACES.
+         05 YB-RPT-CATEGORY        PIC X(15).
+         05 FILLER                 PIC X(02) VALUE SPACES.
+         05 YB-RPT-RESULT          PIC ZZ9.
+         05 FILLER                 PIC X(02) VALUE SPACES.
+         05 YB-RPT-GRAND-TOTAL     PIC ZZZ9.
+         05 FILLER                 PIC X(02) VALUE SPACES.
+         05 YB-RPT-RETURN-CODE     PIC 9.
+
+       01 YB-CSV-LINE               PIC X(80).
+
+      *        This block's layout must stay byte-for-byte aligned
+      *        with YACHT's LINKAGE SECTION WS-YACHT-PARMS record,
+      *        since it is what gets passed BY REFERENCE below.
+       01 YB-YACHT-PARMS.
+         05 YB-PLAYER-ID            PIC X(10).
+         05 YB-CATEGORY             PIC X(15).
+         05 YB-MODE                 PIC X.
+         05 YB-NEW-GAME             PIC X.
+         05 YB-DICE                 PIC 9(5).
+         05 YB-REROLL-MASK          PIC X(5).
+         05 YB-RESULT               PIC 99.
+         05 YB-RETURN-CODE          PIC 9.
+         05 YB-ROLL-NUMBER          PIC 9.
+         05 YB-UPPER-TOTAL          PIC 999.
+         05 YB-BONUS                PIC 99.
+         05 YB-GRAND-TOTAL          PIC 999.
+         05 YB-SCORECARD-OUT.
+           10 YB-SC-ENTRY OCCURS 12 TIMES.
+             15 YB-SC-NAME          PIC X(15).
+             15 YB-SC-SCORE         PIC 99.
+             15 YB-SC-PLAYED        PIC X.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-LOAD-CKPTS THRU 2000-LOAD-CKPTS-EXIT.
+           PERFORM 3000-PROCESS-TRANS THRU 3000-PROCESS-TRANS-EXIT
+             UNTIL YB-TRANS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT YACHT-TRANS-FILE.
+           OPEN OUTPUT YACHT-RPT-FILE.
+           OPEN OUTPUT YACHT-CSV-FILE.
+           OPEN OUTPUT PLAYER-UPDATE-FILE.
+           MOVE "PLAYER,CATEGORY,RESULT,GRAND-TOTAL,RETURN-CODE"
+             TO YACHT-CSV-REC.
+           WRITE YACHT-CSV-REC.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *    Reads every record already on the checkpoint file from a
+      *    prior run into YB-CKPT-TABLE before any transaction is
+      *    scored, so 3000-PROCESS-TRANS can skip completed work.
+       2000-LOAD-CKPTS.
+           OPEN INPUT YACHT-CKPT-FILE.
+           IF YB-CKPT-STATUS IS EQUAL TO "35"
+             MOVE "N" TO YB-CKPT-EOF-SW
+           ELSE
+             PERFORM 2100-READ-CHECKPOINT THRU 2100-READ-CHECKPOINT-EXIT
+               UNTIL YB-CKPT-EOF
+             CLOSE YACHT-CKPT-FILE
+           END-IF.
+           MOVE "N" TO YB-CKPT-EOF-SW.
+           OPEN EXTEND YACHT-CKPT-FILE.
+           IF YB-CKPT-STATUS IS EQUAL TO "05" OR "35"
+             OPEN OUTPUT YACHT-CKPT-FILE
+           END-IF.
+       2000-LOAD-CKPTS-EXIT.
+           EXIT.
+
+       2100-READ-CHECKPOINT.
+           READ YACHT-CKPT-FILE
+             AT END
+               MOVE "Y" TO YB-CKPT-EOF-SW
+             NOT AT END
+               ADD 1 TO YB-CKPT-TABLE-COUNT
+               SET YB-CKPT-IDX TO YB-CKPT-TABLE-COUNT
+               MOVE CK-PLAYER-ID TO YB-CKPT-PLAYER-ID(YB-CKPT-IDX)
+               MOVE CK-CATEGORY TO YB-CKPT-CATEGORY(YB-CKPT-IDX)
+               MOVE CK-SCORE TO YB-CKPT-SCORE(YB-CKPT-IDX)
+           END-READ.
+       2100-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+       3000-PROCESS-TRANS.
+           READ YACHT-TRANS-FILE
+             AT END
+               MOVE "Y" TO YB-TRANS-EOF-SW
+             NOT AT END
+               ADD 1 TO YB-TRANS-READ-COUNT
+               PERFORM 3100-HANDLE-TRANS THRU 3100-HANDLE-TRANS-EXIT
+           END-READ.
+       3000-PROCESS-TRANS-EXIT.
+           EXIT.
+
+       3100-HANDLE-TRANS.
+           IF TR-NEW-GAME IS EQUAL TO "Y"
+             PERFORM 3050-START-NEW-GAME THRU 3050-START-NEW-GAME-EXIT
+           END-IF.
+           PERFORM 3200-CHECK-CKPT THRU 3200-CHECK-CKPT-EXIT.
+           IF YB-KEY-FOUND
+             ADD 1 TO YB-TRANS-SKIP-COUNT
+           ELSE
+             PERFORM 4000-CALL-YACHT THRU 4000-CALL-YACHT-EXIT
+             PERFORM 5000-WRITE-RPT-LINE THRU 5000-WRITE-RPT-LINE-EXIT
+             PERFORM 6000-WRITE-CSV-LINE THRU 6000-WRITE-CSV-LINE-EXIT
+             IF YB-RETURN-CODE IS EQUAL TO 0
+               AND TR-MODE IS EQUAL TO "S"
+               PERFORM 7000-WRITE-CKPT THRU 7000-WRITE-CKPT-EXIT
+               ADD 1 TO YB-TRANS-SCORE-COUNT
+               PERFORM 7500-CHECK-GAME-COMPLETE
+                 THRU 7500-CHECK-GAME-COMPLETE-EXIT
+             END-IF
+           END-IF.
+       3100-HANDLE-TRANS-EXIT.
+           EXIT.
+
+      *    Resets YACHT's scorecard for this player's turn, then replays
+      *    every category already checkpointed for this player on a
+      *    prior run back onto that freshly reset scorecard, so
+      *    WS-UPPER-TOTAL/WS-GRAND-TOTAL/WS-SCORECARD-OUT come back
+      *    complete even when a restart skips re-scoring the categories
+      *    themselves.
+       3050-START-NEW-GAME.
+           MOVE TR-PLAYER-ID TO YB-PLAYER-ID.
+           MOVE SPACES TO YB-CATEGORY.
+           MOVE "L" TO YB-MODE.
+           MOVE "Y" TO YB-NEW-GAME.
+           MOVE 0 TO YB-DICE.
+           MOVE SPACES TO YB-REROLL-MASK.
+           MOVE 0 TO YB-RESULT.
+           CALL "YACHT" USING YB-YACHT-PARMS.
+           IF YB-CKPT-TABLE-COUNT IS GREATER THAN 0
+             SET YB-CKPT-IDX TO 1
+             PERFORM 3060-REPLAY-CHECKPOINT
+               THRU 3060-REPLAY-CHECKPOINT-EXIT
+               YB-CKPT-TABLE-COUNT TIMES
+           END-IF.
+       3050-START-NEW-GAME-EXIT.
+           EXIT.
+
+       3060-REPLAY-CHECKPOINT.
+           IF YB-CKPT-PLAYER-ID(YB-CKPT-IDX) IS EQUAL TO TR-PLAYER-ID
+             MOVE TR-PLAYER-ID TO YB-PLAYER-ID
+             MOVE YB-CKPT-CATEGORY(YB-CKPT-IDX) TO YB-CATEGORY
+             MOVE "L" TO YB-MODE
+             MOVE "N" TO YB-NEW-GAME
+             MOVE 0 TO YB-DICE
+             MOVE SPACES TO YB-REROLL-MASK
+             MOVE YB-CKPT-SCORE(YB-CKPT-IDX) TO YB-RESULT
+             CALL "YACHT" USING YB-YACHT-PARMS
+           END-IF.
+           SET YB-CKPT-IDX UP BY 1.
+       3060-REPLAY-CHECKPOINT-EXIT.
+           EXIT.
+
+      *    Linear search of the in-memory checkpoint table for the
+      *    current transaction's player/category key.
+       3200-CHECK-CKPT.
+           MOVE "N" TO YB-FOUND-SW.
+           IF YB-CKPT-TABLE-COUNT IS GREATER THAN 0
+             SET YB-CKPT-IDX TO 1
+             PERFORM 3210-COMPARE-CHECKPOINT
+               THRU 3210-COMPARE-CHECKPOINT-EXIT
+               YB-CKPT-TABLE-COUNT TIMES
+           END-IF.
+       3200-CHECK-CKPT-EXIT.
+           EXIT.
+
+       3210-COMPARE-CHECKPOINT.
+           IF TR-PLAYER-ID IS EQUAL TO YB-CKPT-PLAYER-ID(YB-CKPT-IDX)
+             AND TR-CATEGORY IS EQUAL TO YB-CKPT-CATEGORY(YB-CKPT-IDX)
+             MOVE "Y" TO YB-FOUND-SW
+           END-IF.
+           SET YB-CKPT-IDX UP BY 1.
+       3210-COMPARE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *    3050-START-NEW-GAME already reset and replayed the scorecard
+      *    for a turn-starting transaction, so this call always scores
+      *    with NEW-GAME="N" regardless of what the transaction record
+      *    carries, to avoid wiping the just-replayed totals back out.
+       4000-CALL-YACHT.
+           MOVE TR-PLAYER-ID TO YB-PLAYER-ID.
+           MOVE TR-CATEGORY TO YB-CATEGORY.
+           MOVE TR-DICE TO YB-DICE.
+           MOVE TR-REROLL-MASK TO YB-REROLL-MASK.
+           MOVE TR-MODE TO YB-MODE.
+           MOVE "N" TO YB-NEW-GAME.
+           CALL "YACHT" USING YB-YACHT-PARMS.
+       4000-CALL-YACHT-EXIT.
+           EXIT.
+
+       5000-WRITE-RPT-LINE.
+           MOVE TR-PLAYER-ID TO YB-RPT-PLAYER-ID.
+           MOVE TR-CATEGORY TO YB-RPT-CATEGORY.
+           MOVE YB-RESULT TO YB-RPT-RESULT.
+           MOVE YB-GRAND-TOTAL TO YB-RPT-GRAND-TOTAL.
+           MOVE YB-RETURN-CODE TO YB-RPT-RETURN-CODE.
+           WRITE YACHT-RPT-REC FROM YB-RPT-LINE.
+       5000-WRITE-RPT-LINE-EXIT.
+           EXIT.
+
+      *    One CSV row per scored transaction so the standings team can
+      *    pull this straight into a spreadsheet.
+       6000-WRITE-CSV-LINE.
+           STRING TR-PLAYER-ID DELIMITED BY SPACE ","
+             TR-CATEGORY DELIMITED BY SIZE ","
+             YB-RESULT DELIMITED BY SIZE ","
+             YB-GRAND-TOTAL DELIMITED BY SIZE ","
+             YB-RETURN-CODE DELIMITED BY SIZE
+             INTO YB-CSV-LINE.
+           WRITE YACHT-CSV-REC FROM YB-CSV-LINE.
+       6000-WRITE-CSV-LINE-EXIT.
+           EXIT.
+
+       7000-WRITE-CKPT.
+           MOVE TR-PLAYER-ID TO CK-PLAYER-ID.
+           MOVE TR-CATEGORY TO CK-CATEGORY.
+           MOVE YB-RESULT TO CK-SCORE.
+           WRITE YACHT-CKPT-REC.
+       7000-WRITE-CKPT-EXIT.
+           EXIT.
+
+      *    A category transaction's own return code only says that one
+      *    category scored cleanly, not that the player's whole game is
+      *    done -- so this checks the scorecard YACHT just handed back
+      *    for all 12 categories played before posting a completed-game
+      *    update, rather than posting one for every category scored.
+       7500-CHECK-GAME-COMPLETE.
+           MOVE "Y" TO YB-ALL-PLAYED-SW.
+           PERFORM VARYING YB-SC-IDX FROM 1 BY 1
+             UNTIL YB-SC-IDX IS GREATER THAN 12
+             IF YB-SC-PLAYED(YB-SC-IDX) IS NOT EQUAL TO "Y"
+               MOVE "N" TO YB-ALL-PLAYED-SW
+             END-IF
+           END-PERFORM.
+           IF YB-GAME-COMPLETE
+             PERFORM 7600-WRITE-PLAYER-UPDATE
+               THRU 7600-WRITE-PLAYER-UPDATE-EXIT
+           END-IF.
+       7500-CHECK-GAME-COMPLETE-EXIT.
+           EXIT.
+
+      *    Posts one "U" transaction per completed game onto PLAYRTRN
+      *    for PLAYERMNT to roll onto that player's running totals/high
+      *    score in its own run, the way standings are meant to be kept
+      *    current instead of staying anonymous one-off scores.
+       7600-WRITE-PLAYER-UPDATE.
+           MOVE "U" TO PU-TRANS-CODE.
+           MOVE TR-PLAYER-ID TO PU-PLAYER-ID.
+           MOVE SPACES TO PU-PLAYER-NAME.
+           MOVE YB-GRAND-TOTAL TO PU-GAME-SCORE.
+           WRITE PLAYER-UPDATE-REC.
+       7600-WRITE-PLAYER-UPDATE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE YACHT-TRANS-FILE.
+           CLOSE YACHT-CKPT-FILE.
+           CLOSE YACHT-RPT-FILE.
+           CLOSE YACHT-CSV-FILE.
+           CLOSE PLAYER-UPDATE-FILE.
+           DISPLAY "YACHTBAT READ=" YB-TRANS-READ-COUNT
+             " SCORED=" YB-TRANS-SCORE-COUNT
+             " SKIPPED=" YB-TRANS-SKIP-COUNT.
+       9000-TERMINATE-EXIT.
+           EXIT.
